@@ -0,0 +1,549 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OVFLCALC.
+       AUTHOR. BATCH-SYSTEMS.
+      *****************************************************************
+      *  OVFLCALC                                                     *
+      *  Doubles IN-NUMBER and reduces it back to a five-digit-style  *
+      *  quotient/remainder pair, per record on INPUT-FILE.           *
+      *  Grown out of the WS-AREA compute/divide fragment that used   *
+      *  to just DISPLAY on overflow; overflow events are now         *
+      *  persisted to EXCEPTION-FILE for audit instead of scrolling   *
+      *  off the job log.                                             *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO "INFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OUTPUT-FILE ASSIGN TO DYNAMIC WS-OUTPUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXCEPTION-FILE ASSIGN TO DYNAMIC WS-EXCEPTION-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO DYNAMIC WS-CHECKPOINT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
+           SELECT SUSPENSE-FILE ASSIGN TO DYNAMIC WS-SUSPENSE-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REPORT-FILE ASSIGN TO DYNAMIC WS-REPORT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PARM-FILE ASSIGN TO "PARMFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-FILE-STATUS.
+
+           SELECT PARTITION-TOTALS-FILE
+               ASSIGN TO DYNAMIC WS-CTLTOT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ALERT-FILE ASSIGN TO DYNAMIC WS-ALERT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INPUT-FILE.
+           COPY OVFLIN.
+
+       FD  OUTPUT-FILE.
+           COPY OVFLOUT.
+
+       FD  EXCEPTION-FILE.
+           COPY OVFLEXC.
+
+       FD  CHECKPOINT-FILE.
+           COPY OVFLCHK.
+
+       FD  SUSPENSE-FILE.
+           COPY OVFLSUS.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                     PIC X(80).
+
+       FD  PARM-FILE.
+           COPY OVFLPARM.
+
+       FD  PARTITION-TOTALS-FILE.
+           COPY OVFLPTOT.
+
+       FD  ALERT-FILE.
+           COPY OVFLALRT.
+
+       WORKING-STORAGE SECTION.
+       01  WS-DYNAMIC-FILENAMES.
+           05  WS-OUTPUT-FILENAME          PIC X(20) VALUE "OUTFILE".
+           05  WS-EXCEPTION-FILENAME       PIC X(20) VALUE "EXCFILE".
+           05  WS-CHECKPOINT-FILENAME      PIC X(20) VALUE "CHKFILE".
+           05  WS-SUSPENSE-FILENAME        PIC X(20) VALUE "SUSFILE".
+           05  WS-REPORT-FILENAME          PIC X(20) VALUE "RPTFILE".
+           05  WS-CTLTOT-FILENAME          PIC X(20) VALUE "CTLTOT".
+           05  WS-ALERT-FILENAME           PIC X(20) VALUE "ALERTQ".
+
+       01  WS-PARTITION-CONTROL.
+           05  WS-PARTITION-ID             PIC 9(2)  VALUE 0.
+           05  WS-PARTITION-LOW-KEY        PIC X(10) VALUE SPACES.
+           05  WS-PARTITION-HIGH-KEY       PIC X(10) VALUE HIGH-VALUES.
+       01  WS-AREA.
+           05  WS-NUMBER                   PIC 9(9) VALUE ZERO.
+           05  WS-REMAINDER                PIC 9(9) VALUE ZERO.
+           05  WS-OVERFLOW-FLAG            PIC 9    VALUE 0.
+           05  WS-DOUBLED-VALUE            PIC 9(9) VALUE ZERO.
+           05  WS-MAX-NUMBER               PIC 9(9) VALUE 999999999.
+           05  WS-MAX-PRE-COMPUTE          PIC 9(9) VALUE 499999999.
+           05  WS-EXC-DOUBLED-VALUE        PIC 9(18) VALUE ZERO.
+
+       01  WS-RUN-PARAMETERS.
+           05  WS-PARM-FILE-STATUS         PIC XX   VALUE SPACES.
+           05  WS-MULTIPLIER               PIC 9(5) VALUE 2.
+           05  WS-DIVISOR                  PIC 9(5) VALUE 10.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH               PIC X    VALUE 'N'.
+               88  WS-END-OF-INPUT                  VALUE 'Y'.
+           05  WS-RESTART-SWITCH           PIC X    VALUE 'N'.
+               88  WS-RESTART-RUN                    VALUE 'Y'.
+           05  WS-BOUNDS-SWITCH            PIC X    VALUE 'Y'.
+               88  WS-BOUNDS-OK                      VALUE 'Y'.
+               88  WS-BOUNDS-BAD                     VALUE 'N'.
+
+       01  WS-CHECKPOINT-CONTROL.
+           05  WS-CHECKPOINT-FILE-STATUS   PIC XX   VALUE SPACES.
+           05  WS-RECORD-COUNT             PIC 9(9) VALUE 0.
+           05  WS-LAST-CHECKPOINT-KEY      PIC X(10) VALUE SPACES.
+
+       01  WS-CURRENT-TIMESTAMP            PIC X(26).
+
+       01  WS-STATISTICS.
+           05  WS-RECORDS-PROCESSED        PIC 9(9) VALUE 0.
+           05  WS-OVERFLOW-COUNT           PIC 9(9) VALUE 0.
+           05  WS-SUSPENSE-COUNT           PIC 9(9) VALUE 0.
+           05  WS-REMAINDER-DIST           PIC 9(9) VALUE 0
+                                            OCCURS 10 TIMES
+                                            INDEXED BY WS-REM-IDX.
+
+       01  WS-REPORT-EDIT.
+           05  WS-EDIT-COUNT               PIC ZZZZZZZZ9.
+           05  WS-EDIT-DIGIT               PIC 9.
+           05  WS-EDIT-HASH                PIC Z(14)9.
+
+       01  WS-RECONCILE-SWITCH             PIC X    VALUE 'Y'.
+           88  WS-TOTALS-BALANCED                   VALUE 'Y'.
+           88  WS-TOTALS-OUT-OF-BALANCE             VALUE 'N'.
+
+       COPY OVFLCTL.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORDS UNTIL WS-END-OF-INPUT
+           PERFORM 3000-FINALIZE
+           GOBACK.
+
+       1000-INITIALIZE.
+           PERFORM 1050-READ-PARAMETERS
+           OPEN INPUT INPUT-FILE
+           PERFORM 1100-CHECK-FOR-RESTART
+           IF WS-RESTART-RUN
+               OPEN EXTEND OUTPUT-FILE
+               OPEN EXTEND EXCEPTION-FILE
+               OPEN EXTEND CHECKPOINT-FILE
+               OPEN EXTEND SUSPENSE-FILE
+               OPEN EXTEND ALERT-FILE
+           ELSE
+               OPEN OUTPUT OUTPUT-FILE
+               OPEN OUTPUT EXCEPTION-FILE
+               OPEN OUTPUT CHECKPOINT-FILE
+               OPEN OUTPUT SUSPENSE-FILE
+               OPEN OUTPUT ALERT-FILE
+           END-IF
+           PERFORM 2100-READ-INPUT
+           IF WS-RESTART-RUN
+               PERFORM 1200-SKIP-PROCESSED-RECORDS
+           END-IF.
+
+       1050-READ-PARAMETERS.
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-FILE-STATUS = "00"
+               READ PARM-FILE
+                   NOT AT END
+                       MOVE PARM-MULTIPLIER        TO WS-MULTIPLIER
+                       MOVE PARM-DIVISOR           TO WS-DIVISOR
+                       MOVE PARM-PARTITION-ID      TO WS-PARTITION-ID
+                       MOVE PARM-PARTITION-LOW-KEY
+                           TO WS-PARTITION-LOW-KEY
+                       IF PARM-PARTITION-HIGH-KEY NOT = SPACES
+                           MOVE PARM-PARTITION-HIGH-KEY
+                               TO WS-PARTITION-HIGH-KEY
+                       END-IF
+               END-READ
+               CLOSE PARM-FILE
+           END-IF
+           PERFORM 1055-VALIDATE-PARAMETERS
+           COMPUTE WS-MAX-PRE-COMPUTE = WS-MAX-NUMBER / WS-MULTIPLIER
+           IF WS-PARTITION-ID > 0
+               PERFORM 1060-BUILD-PARTITION-FILENAMES
+           END-IF.
+
+       1055-VALIDATE-PARAMETERS.
+           IF WS-MULTIPLIER = 0
+               DISPLAY "PARMFILE MULTIPLIER NOT POSITIVE - "
+                   "DEFAULTING TO 2"
+               MOVE 2 TO WS-MULTIPLIER
+           END-IF
+           IF WS-DIVISOR = 0
+               DISPLAY "PARMFILE DIVISOR NOT POSITIVE - "
+                   "DEFAULTING TO 10"
+               MOVE 10 TO WS-DIVISOR
+           END-IF.
+
+       1060-BUILD-PARTITION-FILENAMES.
+           STRING "OUTFILE" DELIMITED BY SIZE
+               WS-PARTITION-ID     DELIMITED BY SIZE
+               INTO WS-OUTPUT-FILENAME
+           STRING "EXCFILE" DELIMITED BY SIZE
+               WS-PARTITION-ID     DELIMITED BY SIZE
+               INTO WS-EXCEPTION-FILENAME
+           STRING "CHKFILE" DELIMITED BY SIZE
+               WS-PARTITION-ID     DELIMITED BY SIZE
+               INTO WS-CHECKPOINT-FILENAME
+           STRING "SUSFILE" DELIMITED BY SIZE
+               WS-PARTITION-ID     DELIMITED BY SIZE
+               INTO WS-SUSPENSE-FILENAME
+           STRING "RPTFILE" DELIMITED BY SIZE
+               WS-PARTITION-ID     DELIMITED BY SIZE
+               INTO WS-REPORT-FILENAME
+           STRING "CTLTOT" DELIMITED BY SIZE
+               WS-PARTITION-ID     DELIMITED BY SIZE
+               INTO WS-CTLTOT-FILENAME
+           STRING "ALERTQ" DELIMITED BY SIZE
+               WS-PARTITION-ID     DELIMITED BY SIZE
+               INTO WS-ALERT-FILENAME.
+
+       1100-CHECK-FOR-RESTART.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FILE-STATUS = "00"
+               PERFORM UNTIL WS-CHECKPOINT-FILE-STATUS NOT = "00"
+                   READ CHECKPOINT-FILE
+                       AT END
+                           MOVE "10" TO WS-CHECKPOINT-FILE-STATUS
+                       NOT AT END
+                           SET WS-RESTART-RUN TO TRUE
+                           MOVE CHK-LAST-KEY
+                               TO WS-LAST-CHECKPOINT-KEY
+                           MOVE CHK-RECORD-COUNT TO WS-RECORD-COUNT
+                           MOVE CHK-STATISTICS TO WS-STATISTICS
+                           MOVE CHK-CONTROL-TOTALS TO CONTROL-TOTALS
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       1200-SKIP-PROCESSED-RECORDS.
+           PERFORM UNTIL WS-END-OF-INPUT
+                   OR IN-KEY > WS-LAST-CHECKPOINT-KEY
+               PERFORM 2100-READ-INPUT
+           END-PERFORM.
+
+       2000-PROCESS-RECORDS.
+           ADD 1 TO WS-RECORDS-PROCESSED
+           PERFORM 2700-ACCUMULATE-INPUT-TOTALS
+           PERFORM 2200-VALIDATE-BOUNDS
+           IF WS-BOUNDS-OK
+               PERFORM 2300-COMPUTE-VALUES
+               PERFORM 2400-CHECK-OVERFLOW
+               IF WS-OVERFLOW-FLAG = 1
+                   PERFORM 2260-WRITE-POST-COMPUTE-SUSPENSE
+                   PERFORM 2710-ACCUMULATE-SUSPENSE-TOTALS
+               ELSE
+                   PERFORM 2500-WRITE-OUTPUT
+                   PERFORM 2720-ACCUMULATE-OUTPUT-TOTALS
+               END-IF
+           ELSE
+               PERFORM 2210-FLAG-PRECOMPUTE-OVERFLOW
+               PERFORM 2250-WRITE-SUSPENSE
+               PERFORM 2710-ACCUMULATE-SUSPENSE-TOTALS
+           END-IF
+           PERFORM 2600-WRITE-CHECKPOINT
+           PERFORM 2100-READ-INPUT.
+
+       2700-ACCUMULATE-INPUT-TOTALS.
+           ADD 1 TO CTL-INPUT-COUNT
+           ADD IN-NUMBER TO CTL-INPUT-HASH-TOTAL.
+
+       2710-ACCUMULATE-SUSPENSE-TOTALS.
+           ADD 1 TO CTL-SUSPENSE-COUNT
+           ADD IN-NUMBER TO CTL-SUSPENSE-HASH-TOTAL.
+
+       2720-ACCUMULATE-OUTPUT-TOTALS.
+           ADD 1 TO CTL-OUTPUT-COUNT
+           ADD IN-NUMBER TO CTL-OUTPUT-HASH-TOTAL.
+
+       2200-VALIDATE-BOUNDS.
+           SET WS-BOUNDS-OK TO TRUE
+           IF IN-NUMBER > WS-MAX-PRE-COMPUTE
+               SET WS-BOUNDS-BAD TO TRUE
+           END-IF.
+
+       2210-FLAG-PRECOMPUTE-OVERFLOW.
+      *  IN-NUMBER already failed the pre-compute bounds check, so the
+      *  true doubled value does not fit in WS-DOUBLED-VALUE's PIC 9(9)
+      *  - compute it into the wide PIC 9(18) exception-only field
+      *  instead so EXC-DOUBLED-VALUE is a trustworthy audit value.
+           COMPUTE WS-EXC-DOUBLED-VALUE = IN-NUMBER * WS-MULTIPLIER
+           MOVE 0 TO WS-REMAINDER
+           MOVE 1 TO WS-OVERFLOW-FLAG
+           ADD 1 TO WS-OVERFLOW-COUNT
+           DISPLAY "Numeric Overflow Detected!"
+           PERFORM 2450-WRITE-EXCEPTION
+           PERFORM 2460-SEND-ALERT.
+
+       2250-WRITE-SUSPENSE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE WS-CURRENT-TIMESTAMP  TO SUS-TIMESTAMP
+           MOVE IN-KEY                TO SUS-KEY
+           MOVE IN-NUMBER             TO SUS-ORIGINAL-VALUE
+           MOVE "R1"                  TO SUS-REASON-CODE
+           MOVE "PRE-COMPUTE BOUNDS CHECK - WOULD OVERFLOW ON DOUBLE"
+               TO SUS-REASON-TEXT
+           WRITE SUSPENSE-RECORD
+           ADD 1 TO WS-SUSPENSE-COUNT.
+
+       2260-WRITE-POST-COMPUTE-SUSPENSE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE WS-CURRENT-TIMESTAMP  TO SUS-TIMESTAMP
+           MOVE IN-KEY                TO SUS-KEY
+           MOVE IN-NUMBER             TO SUS-ORIGINAL-VALUE
+           MOVE "R2"                  TO SUS-REASON-CODE
+           MOVE "POST-COMPUTE OVERFLOW - EXCLUDED FROM OUTPUT"
+               TO SUS-REASON-TEXT
+           WRITE SUSPENSE-RECORD
+           ADD 1 TO WS-SUSPENSE-COUNT.
+
+      *  NOTE: each partition step still opens the same shared        *
+      *  INPUT-FILE and sequentially skips every record outside its   *
+      *  own key range - it does not read a pre-split slice.  That    *
+      *  is a correct way to run several key ranges concurrently, but *
+      *  it does not by itself cut the total I/O the batch window is  *
+      *  bound on; the assumed prior step (a split/sort of INFILE     *
+      *  into one dataset per partition, done outside this program)   *
+      *  is what actually reduces each step's I/O to its own slice.   *
+       2100-READ-INPUT.
+           PERFORM WITH TEST AFTER
+                   UNTIL WS-END-OF-INPUT
+                       OR (IN-KEY NOT < WS-PARTITION-LOW-KEY
+                           AND IN-KEY NOT > WS-PARTITION-HIGH-KEY)
+               READ INPUT-FILE
+                   AT END
+                       SET WS-END-OF-INPUT TO TRUE
+               END-READ
+           END-PERFORM.
+
+       2300-COMPUTE-VALUES.
+           MOVE IN-NUMBER TO WS-NUMBER
+           COMPUTE WS-NUMBER = WS-NUMBER * WS-MULTIPLIER
+           MOVE WS-NUMBER TO WS-DOUBLED-VALUE
+           DIVIDE WS-NUMBER BY WS-DIVISOR GIVING WS-NUMBER
+               REMAINDER WS-REMAINDER.
+
+       2400-CHECK-OVERFLOW.
+      *  2200-VALIDATE-BOUNDS already forces R1 suspense for any
+      *  IN-NUMBER that would push WS-DOUBLED-VALUE past WS-MAX-NUMBER,
+      *  so this can never fire for a normal in-range value - it is
+      *  the field-capacity safety net, not a business threshold.  The
+      *  stale PIC 9(5)-era literal 99999 used to flag every ordinary
+      *  transaction over 49999 as "overflow"; that is gone.
+           PERFORM 2420-TALLY-REMAINDER
+           IF WS-DOUBLED-VALUE > WS-MAX-NUMBER THEN
+               MOVE 1 TO WS-OVERFLOW-FLAG
+               ADD 1 TO WS-OVERFLOW-COUNT
+               MOVE WS-DOUBLED-VALUE TO WS-EXC-DOUBLED-VALUE
+               DISPLAY "Numeric Overflow Detected!"
+               PERFORM 2450-WRITE-EXCEPTION
+               PERFORM 2460-SEND-ALERT
+           ELSE
+               MOVE 0 TO WS-OVERFLOW-FLAG
+           END-IF.
+
+       2420-TALLY-REMAINDER.
+           IF WS-REMAINDER <= 9
+               SET WS-REM-IDX TO WS-REMAINDER
+               SET WS-REM-IDX UP BY 1
+               ADD 1 TO WS-REMAINDER-DIST (WS-REM-IDX)
+           END-IF.
+
+       2450-WRITE-EXCEPTION.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE WS-CURRENT-TIMESTAMP  TO EXC-TIMESTAMP
+           MOVE IN-KEY                TO EXC-KEY
+           MOVE IN-NUMBER             TO EXC-ORIGINAL-NUMBER
+           MOVE WS-EXC-DOUBLED-VALUE  TO EXC-DOUBLED-VALUE
+           MOVE WS-REMAINDER          TO EXC-REMAINDER
+           WRITE EXCEPTION-RECORD.
+
+       2460-SEND-ALERT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE WS-CURRENT-TIMESTAMP  TO ALT-TIMESTAMP
+           MOVE "CRITICAL"            TO ALT-SEVERITY
+           MOVE "OVFLCALC"            TO ALT-SOURCE
+           MOVE IN-KEY                TO ALT-KEY
+           MOVE "NUMERIC OVERFLOW DETECTED ON WS-NUMBER COMPUTE/DIVIDE"
+               TO ALT-MESSAGE
+           WRITE ALERT-RECORD.
+
+       2500-WRITE-OUTPUT.
+           MOVE IN-KEY             TO OUT-KEY
+           MOVE WS-NUMBER          TO OUT-NUMBER
+           MOVE WS-REMAINDER       TO OUT-REMAINDER
+           MOVE WS-OVERFLOW-FLAG   TO OUT-OVERFLOW-FLAG
+           MOVE SPACES             TO OUT-REASON-CODE
+           MOVE "N"                TO OUT-SEVERITY-CODE
+           WRITE OUTPUT-RECORD.
+
+       2600-WRITE-CHECKPOINT.
+           ADD 1 TO WS-RECORD-COUNT
+           MOVE IN-KEY          TO CHK-LAST-KEY
+           MOVE WS-RECORD-COUNT TO CHK-RECORD-COUNT
+           MOVE WS-NUMBER       TO CHK-NUMBER
+           MOVE WS-REMAINDER    TO CHK-REMAINDER
+           MOVE WS-STATISTICS   TO CHK-STATISTICS
+           MOVE CONTROL-TOTALS  TO CHK-CONTROL-TOTALS
+           WRITE CHECKPOINT-RECORD.
+
+       3000-FINALIZE.
+           PERFORM 3200-RECONCILE-TOTALS
+           PERFORM 3100-WRITE-REPORT
+           PERFORM 3300-WRITE-PARTITION-TOTALS
+           CLOSE INPUT-FILE
+           CLOSE OUTPUT-FILE
+           CLOSE EXCEPTION-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE SUSPENSE-FILE
+           CLOSE ALERT-FILE.
+
+       3300-WRITE-PARTITION-TOTALS.
+           OPEN OUTPUT PARTITION-TOTALS-FILE
+           MOVE WS-PARTITION-ID          TO PTOT-PARTITION-ID
+           MOVE CTL-INPUT-COUNT          TO PTOT-INPUT-COUNT
+           MOVE CTL-INPUT-HASH-TOTAL     TO PTOT-INPUT-HASH-TOTAL
+           MOVE CTL-OUTPUT-COUNT         TO PTOT-OUTPUT-COUNT
+           MOVE CTL-OUTPUT-HASH-TOTAL    TO PTOT-OUTPUT-HASH-TOTAL
+           MOVE CTL-SUSPENSE-COUNT       TO PTOT-SUSPENSE-COUNT
+           MOVE CTL-SUSPENSE-HASH-TOTAL  TO PTOT-SUSPENSE-HASH-TOTAL
+           MOVE WS-OVERFLOW-COUNT        TO PTOT-OVERFLOW-COUNT
+           SET WS-REM-IDX TO 1
+           PERFORM 10 TIMES
+               MOVE WS-REMAINDER-DIST (WS-REM-IDX)
+                   TO PTOT-REMAINDER-DIST (WS-REM-IDX)
+               SET WS-REM-IDX UP BY 1
+           END-PERFORM
+           WRITE PARTITION-TOTALS-RECORD
+           CLOSE PARTITION-TOTALS-FILE.
+
+       3100-WRITE-REPORT.
+           OPEN OUTPUT REPORT-FILE
+           MOVE "OVFLCALC END-OF-RUN STATISTICS REPORT" TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-RECORDS-PROCESSED TO WS-EDIT-COUNT
+           MOVE SPACES TO REPORT-LINE
+           STRING "RECORDS PROCESSED . . . . . . : " DELIMITED BY SIZE
+               WS-EDIT-COUNT             DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-OVERFLOW-COUNT TO WS-EDIT-COUNT
+           MOVE SPACES TO REPORT-LINE
+           STRING "OVERFLOW-FLAG = 1 OCCURRENCES : " DELIMITED BY SIZE
+               WS-EDIT-COUNT             DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-SUSPENSE-COUNT TO WS-EDIT-COUNT
+           MOVE SPACES TO REPORT-LINE
+           STRING "SUSPENSE RECORDS . . . . . . . : " DELIMITED BY SIZE
+               WS-EDIT-COUNT             DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE "REMAINDER VALUE DISTRIBUTION" TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           SET WS-REM-IDX TO 1
+           PERFORM 10 TIMES
+               COMPUTE WS-EDIT-DIGIT = WS-REM-IDX - 1
+               MOVE WS-REMAINDER-DIST (WS-REM-IDX) TO WS-EDIT-COUNT
+               MOVE SPACES TO REPORT-LINE
+               STRING "  REMAINDER " DELIMITED BY SIZE
+                   WS-EDIT-DIGIT     DELIMITED BY SIZE
+                   " . . . . . . . . : " DELIMITED BY SIZE
+                   WS-EDIT-COUNT     DELIMITED BY SIZE
+                   INTO REPORT-LINE
+               WRITE REPORT-LINE
+               SET WS-REM-IDX UP BY 1
+           END-PERFORM
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE "INPUT/OUTPUT CONTROL-TOTAL RECONCILIATION"
+               TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE CTL-INPUT-COUNT TO WS-EDIT-COUNT
+           MOVE SPACES TO REPORT-LINE
+           STRING "  INPUT RECORD COUNT . . . . . : " DELIMITED BY SIZE
+               WS-EDIT-COUNT             DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE CTL-INPUT-HASH-TOTAL TO WS-EDIT-HASH
+           MOVE SPACES TO REPORT-LINE
+           STRING "  INPUT HASH TOTAL . . . . . . : " DELIMITED BY SIZE
+               WS-EDIT-HASH              DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           COMPUTE WS-EDIT-COUNT = CTL-OUTPUT-COUNT + CTL-SUSPENSE-COUNT
+           MOVE SPACES TO REPORT-LINE
+           STRING "  OUTPUT + SUSPENSE COUNT . . . : " DELIMITED BY SIZE
+               WS-EDIT-COUNT             DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           COMPUTE WS-EDIT-HASH = CTL-OUTPUT-HASH-TOTAL
+               + CTL-SUSPENSE-HASH-TOTAL
+           MOVE SPACES TO REPORT-LINE
+           STRING "  OUTPUT + SUSPENSE HASH TOTAL  : " DELIMITED BY SIZE
+               WS-EDIT-HASH              DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           IF WS-TOTALS-BALANCED
+               MOVE "  RECONCILIATION: IN BALANCE" TO REPORT-LINE
+           ELSE
+               MOVE "  RECONCILIATION: *** OUT OF BALANCE ***"
+                   TO REPORT-LINE
+           END-IF
+           WRITE REPORT-LINE
+
+           CLOSE REPORT-FILE.
+
+       3200-RECONCILE-TOTALS.
+           SET WS-TOTALS-BALANCED TO TRUE
+           IF CTL-INPUT-COUNT NOT =
+                   CTL-OUTPUT-COUNT + CTL-SUSPENSE-COUNT
+               SET WS-TOTALS-OUT-OF-BALANCE TO TRUE
+           END-IF
+           IF CTL-INPUT-HASH-TOTAL NOT =
+                   CTL-OUTPUT-HASH-TOTAL + CTL-SUSPENSE-HASH-TOTAL
+               SET WS-TOTALS-OUT-OF-BALANCE TO TRUE
+           END-IF
+           IF WS-TOTALS-OUT-OF-BALANCE
+               DISPLAY "CONTROL TOTAL MISMATCH - "
+                   "INPUT/OUTPUT RECONCILIATION FAILED"
+           END-IF.
