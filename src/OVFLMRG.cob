@@ -0,0 +1,366 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OVFLMRG.
+       AUTHOR. BATCH-SYSTEMS.
+      *****************************************************************
+      *  OVFLMRG                                                      *
+      *  End-of-window merge/reconcile step for the partitioned       *
+      *  OVFLCALC batch pass.  Each concurrent OVFLCALC job step ran   *
+      *  its own key-range partition against its own WS-AREA and      *
+      *  wrote partition-numbered OUTFILEnn/SUSFILEnn/EXCFILEnn/       *
+      *  CTLTOTnn files.  This step folds those together into the     *
+      *  consolidated OUTFILE/SUSFILE/EXCFILE downstream expects, and *
+      *  reconciles the combined input/output control totals across   *
+      *  every partition before anything is relied on by the GL.      *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "PARMFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-FILE-STATUS.
+
+           SELECT PART-OUTPUT-FILE
+               ASSIGN TO DYNAMIC WS-PART-OUTPUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PART-OUTPUT-FILE-STATUS.
+
+           SELECT PART-SUSPENSE-FILE
+               ASSIGN TO DYNAMIC WS-PART-SUSPENSE-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PART-SUSPENSE-FILE-STATUS.
+
+           SELECT PART-EXCEPTION-FILE
+               ASSIGN TO DYNAMIC WS-PART-EXCEPTION-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PART-EXCEPTION-FILE-STATUS.
+
+           SELECT PART-CTLTOT-FILE
+               ASSIGN TO DYNAMIC WS-PART-CTLTOT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PART-CTLTOT-FILE-STATUS.
+
+           SELECT MERGED-OUTPUT-FILE ASSIGN TO "OUTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MERGED-SUSPENSE-FILE ASSIGN TO "SUSFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MERGED-EXCEPTION-FILE ASSIGN TO "EXCFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MERGE-REPORT-FILE ASSIGN TO "MRGRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE.
+           COPY OVFLPARM.
+
+       FD  PART-OUTPUT-FILE.
+           COPY OVFLOUT REPLACING OUTPUT-RECORD BY PART-OUTPUT-RECORD.
+
+       FD  PART-SUSPENSE-FILE.
+           COPY OVFLSUS REPLACING SUSPENSE-RECORD
+               BY PART-SUSPENSE-RECORD.
+
+       FD  PART-EXCEPTION-FILE.
+           COPY OVFLEXC REPLACING EXCEPTION-RECORD
+               BY PART-EXCEPTION-RECORD.
+
+       FD  PART-CTLTOT-FILE.
+           COPY OVFLPTOT.
+
+       FD  MERGED-OUTPUT-FILE.
+           COPY OVFLOUT.
+
+       FD  MERGED-SUSPENSE-FILE.
+           COPY OVFLSUS.
+
+       FD  MERGED-EXCEPTION-FILE.
+           COPY OVFLEXC.
+
+       FD  MERGE-REPORT-FILE.
+       01  MRG-REPORT-LINE                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY OVFLCTL.
+
+       01  WS-PARM-FILE-STATUS             PIC XX    VALUE SPACES.
+       01  WS-PARTITION-COUNT              PIC 9(2)  VALUE 0.
+       01  WS-CURRENT-PARTITION            PIC 9(2)  VALUE 0.
+
+       01  WS-DYNAMIC-FILENAMES.
+           05  WS-PART-OUTPUT-FILENAME     PIC X(20).
+           05  WS-PART-SUSPENSE-FILENAME   PIC X(20).
+           05  WS-PART-EXCEPTION-FILENAME  PIC X(20).
+           05  WS-PART-CTLTOT-FILENAME     PIC X(20).
+
+       01  WS-PART-FILE-STATUSES.
+           05  WS-PART-OUTPUT-FILE-STATUS    PIC XX VALUE SPACES.
+           05  WS-PART-SUSPENSE-FILE-STATUS  PIC XX VALUE SPACES.
+           05  WS-PART-EXCEPTION-FILE-STATUS PIC XX VALUE SPACES.
+           05  WS-PART-CTLTOT-FILE-STATUS    PIC XX VALUE SPACES.
+
+       01  WS-MISSING-PARTITION-SWITCH        PIC X VALUE 'N'.
+           88  WS-PARTITION-FILES-MISSING           VALUE 'Y'.
+
+       01  WS-MERGE-SWITCHES.
+           05  WS-PART-OUTPUT-EOF          PIC X     VALUE 'N'.
+               88  WS-PART-OUTPUT-DONE               VALUE 'Y'.
+           05  WS-PART-SUSPENSE-EOF        PIC X     VALUE 'N'.
+               88  WS-PART-SUSPENSE-DONE             VALUE 'Y'.
+           05  WS-PART-EXCEPTION-EOF       PIC X     VALUE 'N'.
+               88  WS-PART-EXCEPTION-DONE            VALUE 'Y'.
+
+       01  WS-RECONCILE-SWITCH             PIC X     VALUE 'Y'.
+           88  WS-TOTALS-BALANCED                    VALUE 'Y'.
+           88  WS-TOTALS-OUT-OF-BALANCE              VALUE 'N'.
+
+       01  WS-STATISTICS.
+           05  WS-OVERFLOW-COUNT            PIC 9(9) VALUE 0.
+           05  WS-REMAINDER-DIST            PIC 9(9) VALUE 0
+                                              OCCURS 10 TIMES
+                                              INDEXED BY WS-REM-IDX.
+
+       01  WS-REPORT-EDIT.
+           05  WS-EDIT-COUNT                PIC ZZZZZZZZ9.
+           05  WS-EDIT-HASH                 PIC Z(14)9.
+           05  WS-EDIT-DIGIT                PIC 9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-MERGE-PARTITIONS
+               VARYING WS-CURRENT-PARTITION FROM 1 BY 1
+               UNTIL WS-CURRENT-PARTITION > WS-PARTITION-COUNT
+           PERFORM 3000-FINALIZE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-FILE-STATUS = "00"
+               READ PARM-FILE
+                   NOT AT END
+                       MOVE PARM-PARTITION-COUNT TO WS-PARTITION-COUNT
+               END-READ
+               CLOSE PARM-FILE
+           END-IF
+           OPEN OUTPUT MERGED-OUTPUT-FILE
+           OPEN OUTPUT MERGED-SUSPENSE-FILE
+           OPEN OUTPUT MERGED-EXCEPTION-FILE.
+
+       2000-MERGE-PARTITIONS.
+           PERFORM 2100-BUILD-PARTITION-FILENAMES
+           PERFORM 2200-MERGE-OUTPUT-FILE
+           PERFORM 2300-MERGE-SUSPENSE-FILE
+           PERFORM 2400-MERGE-EXCEPTION-FILE
+           PERFORM 2500-FOLD-PARTITION-TOTALS.
+
+       2100-BUILD-PARTITION-FILENAMES.
+           STRING "OUTFILE" DELIMITED BY SIZE
+               WS-CURRENT-PARTITION  DELIMITED BY SIZE
+               INTO WS-PART-OUTPUT-FILENAME
+           STRING "SUSFILE" DELIMITED BY SIZE
+               WS-CURRENT-PARTITION  DELIMITED BY SIZE
+               INTO WS-PART-SUSPENSE-FILENAME
+           STRING "EXCFILE" DELIMITED BY SIZE
+               WS-CURRENT-PARTITION  DELIMITED BY SIZE
+               INTO WS-PART-EXCEPTION-FILENAME
+           STRING "CTLTOT" DELIMITED BY SIZE
+               WS-CURRENT-PARTITION  DELIMITED BY SIZE
+               INTO WS-PART-CTLTOT-FILENAME.
+
+       2200-MERGE-OUTPUT-FILE.
+           MOVE 'N' TO WS-PART-OUTPUT-EOF
+           OPEN INPUT PART-OUTPUT-FILE
+           IF WS-PART-OUTPUT-FILE-STATUS NOT = "00"
+               DISPLAY "PARTITION " WS-CURRENT-PARTITION
+                   " OUTPUT FILE MISSING - STATUS "
+                   WS-PART-OUTPUT-FILE-STATUS
+               SET WS-PARTITION-FILES-MISSING TO TRUE
+           ELSE
+               PERFORM UNTIL WS-PART-OUTPUT-DONE
+                   READ PART-OUTPUT-FILE
+                       AT END
+                           SET WS-PART-OUTPUT-DONE TO TRUE
+                       NOT AT END
+                           WRITE OUTPUT-RECORD
+                               FROM PART-OUTPUT-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE PART-OUTPUT-FILE
+           END-IF.
+
+       2300-MERGE-SUSPENSE-FILE.
+           MOVE 'N' TO WS-PART-SUSPENSE-EOF
+           OPEN INPUT PART-SUSPENSE-FILE
+           IF WS-PART-SUSPENSE-FILE-STATUS NOT = "00"
+               DISPLAY "PARTITION " WS-CURRENT-PARTITION
+                   " SUSPENSE FILE MISSING - STATUS "
+                   WS-PART-SUSPENSE-FILE-STATUS
+               SET WS-PARTITION-FILES-MISSING TO TRUE
+           ELSE
+               PERFORM UNTIL WS-PART-SUSPENSE-DONE
+                   READ PART-SUSPENSE-FILE
+                       AT END
+                           SET WS-PART-SUSPENSE-DONE TO TRUE
+                       NOT AT END
+                           WRITE SUSPENSE-RECORD
+                               FROM PART-SUSPENSE-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE PART-SUSPENSE-FILE
+           END-IF.
+
+       2400-MERGE-EXCEPTION-FILE.
+           MOVE 'N' TO WS-PART-EXCEPTION-EOF
+           OPEN INPUT PART-EXCEPTION-FILE
+           IF WS-PART-EXCEPTION-FILE-STATUS NOT = "00"
+               DISPLAY "PARTITION " WS-CURRENT-PARTITION
+                   " EXCEPTION FILE MISSING - STATUS "
+                   WS-PART-EXCEPTION-FILE-STATUS
+               SET WS-PARTITION-FILES-MISSING TO TRUE
+           ELSE
+               PERFORM UNTIL WS-PART-EXCEPTION-DONE
+                   READ PART-EXCEPTION-FILE
+                       AT END
+                           SET WS-PART-EXCEPTION-DONE TO TRUE
+                       NOT AT END
+                           WRITE EXCEPTION-RECORD
+                               FROM PART-EXCEPTION-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE PART-EXCEPTION-FILE
+           END-IF.
+
+       2500-FOLD-PARTITION-TOTALS.
+           OPEN INPUT PART-CTLTOT-FILE
+           IF WS-PART-CTLTOT-FILE-STATUS NOT = "00"
+               DISPLAY "PARTITION " WS-CURRENT-PARTITION
+                   " CONTROL-TOTALS FILE MISSING - STATUS "
+                   WS-PART-CTLTOT-FILE-STATUS
+               SET WS-PARTITION-FILES-MISSING TO TRUE
+           ELSE
+               READ PART-CTLTOT-FILE
+                   NOT AT END
+                       ADD PTOT-INPUT-COUNT      TO CTL-INPUT-COUNT
+                       ADD PTOT-INPUT-HASH-TOTAL TO CTL-INPUT-HASH-TOTAL
+                       ADD PTOT-OUTPUT-COUNT     TO CTL-OUTPUT-COUNT
+                       ADD PTOT-OUTPUT-HASH-TOTAL
+                           TO CTL-OUTPUT-HASH-TOTAL
+                       ADD PTOT-SUSPENSE-COUNT   TO CTL-SUSPENSE-COUNT
+                       ADD PTOT-SUSPENSE-HASH-TOTAL
+                           TO CTL-SUSPENSE-HASH-TOTAL
+                       ADD PTOT-OVERFLOW-COUNT   TO WS-OVERFLOW-COUNT
+                       PERFORM 2510-FOLD-REMAINDER-DIST
+                   END-READ
+               CLOSE PART-CTLTOT-FILE
+           END-IF.
+
+       2510-FOLD-REMAINDER-DIST.
+           SET WS-REM-IDX TO 1
+           PERFORM 10 TIMES
+               ADD PTOT-REMAINDER-DIST (WS-REM-IDX)
+                   TO WS-REMAINDER-DIST (WS-REM-IDX)
+               SET WS-REM-IDX UP BY 1
+           END-PERFORM.
+
+       3000-FINALIZE.
+           CLOSE MERGED-OUTPUT-FILE
+           CLOSE MERGED-SUSPENSE-FILE
+           CLOSE MERGED-EXCEPTION-FILE
+           PERFORM 3100-RECONCILE-TOTALS
+           PERFORM 3200-WRITE-REPORT.
+
+       3100-RECONCILE-TOTALS.
+           SET WS-TOTALS-BALANCED TO TRUE
+           IF CTL-INPUT-COUNT NOT =
+                   CTL-OUTPUT-COUNT + CTL-SUSPENSE-COUNT
+               SET WS-TOTALS-OUT-OF-BALANCE TO TRUE
+           END-IF
+           IF CTL-INPUT-HASH-TOTAL NOT =
+                   CTL-OUTPUT-HASH-TOTAL + CTL-SUSPENSE-HASH-TOTAL
+               SET WS-TOTALS-OUT-OF-BALANCE TO TRUE
+           END-IF
+           IF WS-PARTITION-FILES-MISSING
+               SET WS-TOTALS-OUT-OF-BALANCE TO TRUE
+               DISPLAY "MERGE INCOMPLETE - ONE OR MORE PARTITION "
+                   "OUTPUT FILES WERE MISSING"
+           END-IF
+           IF WS-TOTALS-OUT-OF-BALANCE
+               DISPLAY "MERGE CONTROL TOTAL MISMATCH - "
+                   "PARTITION RECONCILIATION FAILED"
+           END-IF.
+
+       3200-WRITE-REPORT.
+           OPEN OUTPUT MERGE-REPORT-FILE
+           MOVE "OVFLMRG PARTITION MERGE / RECONCILIATION REPORT"
+               TO MRG-REPORT-LINE
+           WRITE MRG-REPORT-LINE
+
+           MOVE WS-PARTITION-COUNT TO WS-EDIT-COUNT
+           MOVE SPACES TO MRG-REPORT-LINE
+           STRING "PARTITIONS MERGED . . . . . . : " DELIMITED BY SIZE
+               WS-EDIT-COUNT             DELIMITED BY SIZE
+               INTO MRG-REPORT-LINE
+           WRITE MRG-REPORT-LINE
+
+           MOVE CTL-INPUT-COUNT TO WS-EDIT-COUNT
+           MOVE SPACES TO MRG-REPORT-LINE
+           STRING "COMBINED INPUT COUNT . . . . . : " DELIMITED BY SIZE
+               WS-EDIT-COUNT             DELIMITED BY SIZE
+               INTO MRG-REPORT-LINE
+           WRITE MRG-REPORT-LINE
+
+           MOVE CTL-INPUT-HASH-TOTAL TO WS-EDIT-HASH
+           MOVE SPACES TO MRG-REPORT-LINE
+           STRING "COMBINED INPUT HASH TOTAL . . : " DELIMITED BY SIZE
+               WS-EDIT-HASH              DELIMITED BY SIZE
+               INTO MRG-REPORT-LINE
+           WRITE MRG-REPORT-LINE
+
+           COMPUTE WS-EDIT-COUNT = CTL-OUTPUT-COUNT + CTL-SUSPENSE-COUNT
+           MOVE SPACES TO MRG-REPORT-LINE
+           STRING "COMBINED OUTPUT + SUSPENSE . . : " DELIMITED BY SIZE
+               WS-EDIT-COUNT             DELIMITED BY SIZE
+               INTO MRG-REPORT-LINE
+           WRITE MRG-REPORT-LINE
+
+           MOVE WS-OVERFLOW-COUNT TO WS-EDIT-COUNT
+           MOVE SPACES TO MRG-REPORT-LINE
+           STRING "OVERFLOW-FLAG = 1 OCCURRENCES : " DELIMITED BY SIZE
+               WS-EDIT-COUNT             DELIMITED BY SIZE
+               INTO MRG-REPORT-LINE
+           WRITE MRG-REPORT-LINE
+
+           MOVE SPACES TO MRG-REPORT-LINE
+           WRITE MRG-REPORT-LINE
+           MOVE "REMAINDER VALUE DISTRIBUTION" TO MRG-REPORT-LINE
+           WRITE MRG-REPORT-LINE
+
+           SET WS-REM-IDX TO 1
+           PERFORM 10 TIMES
+               COMPUTE WS-EDIT-DIGIT = WS-REM-IDX - 1
+               MOVE WS-REMAINDER-DIST (WS-REM-IDX) TO WS-EDIT-COUNT
+               MOVE SPACES TO MRG-REPORT-LINE
+               STRING "  REMAINDER " DELIMITED BY SIZE
+                   WS-EDIT-DIGIT     DELIMITED BY SIZE
+                   " . . . . . . . . : " DELIMITED BY SIZE
+                   WS-EDIT-COUNT     DELIMITED BY SIZE
+                   INTO MRG-REPORT-LINE
+               WRITE MRG-REPORT-LINE
+               SET WS-REM-IDX UP BY 1
+           END-PERFORM
+
+           MOVE SPACES TO MRG-REPORT-LINE
+           WRITE MRG-REPORT-LINE
+
+           IF WS-TOTALS-BALANCED
+               MOVE "RECONCILIATION: IN BALANCE" TO MRG-REPORT-LINE
+           ELSE
+               MOVE "RECONCILIATION: *** OUT OF BALANCE ***"
+                   TO MRG-REPORT-LINE
+           END-IF
+           WRITE MRG-REPORT-LINE
+
+           CLOSE MERGE-REPORT-FILE.
