@@ -0,0 +1,17 @@
+      *****************************************************************
+      *  OVFLPARM.cpy                                                 *
+      *  Run-time control-file parameters.  One record, read at job   *
+      *  start, so operations can change the multiplier/divisor       *
+      *  without a code change and recompile, and so the same         *
+      *  OVFLCALC load module can be run as several concurrent job    *
+      *  steps, one per key-range partition (PARM-PARTITION-*).       *
+      *  PARM-PARTITION-COUNT is only used by the OVFLMRG merge step  *
+      *  to know how many partition outputs to fold together.         *
+      *****************************************************************
+       01  PARM-RECORD.
+           05  PARM-MULTIPLIER             PIC 9(5).
+           05  PARM-DIVISOR                PIC 9(5).
+           05  PARM-PARTITION-ID           PIC 9(2).
+           05  PARM-PARTITION-COUNT        PIC 9(2).
+           05  PARM-PARTITION-LOW-KEY      PIC X(10).
+           05  PARM-PARTITION-HIGH-KEY     PIC X(10).
