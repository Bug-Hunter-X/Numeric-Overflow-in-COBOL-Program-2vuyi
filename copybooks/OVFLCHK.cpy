@@ -0,0 +1,28 @@
+      *****************************************************************
+      *  OVFLCHK.cpy                                                  *
+      *  Checkpoint record - written after every input record so a    *
+      *  restart resumes past the last key actually posted instead    *
+      *  of reprocessing the whole pass or re-writing (duplicating)   *
+      *  output/suspense/exception/alert rows already produced for    *
+      *  records between the last checkpoint and an abend.  Carries   *
+      *  a snapshot of the running statistics and control totals so   *
+      *  a restart also resumes the req003/req005 counters instead    *
+      *  of re-zeroing them.                                          *
+      *****************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CHK-LAST-KEY                PIC X(10).
+           05  CHK-RECORD-COUNT            PIC 9(9).
+           05  CHK-NUMBER                  PIC 9(9).
+           05  CHK-REMAINDER               PIC 9(9).
+           05  CHK-STATISTICS.
+               10  CHK-RECORDS-PROCESSED   PIC 9(9).
+               10  CHK-OVERFLOW-COUNT      PIC 9(9).
+               10  CHK-SUSPENSE-COUNT      PIC 9(9).
+               10  CHK-REMAINDER-DIST      PIC 9(9) OCCURS 10 TIMES.
+           05  CHK-CONTROL-TOTALS.
+               10  CHK-CTL-INPUT-COUNT         PIC 9(9).
+               10  CHK-CTL-INPUT-HASH-TOTAL    PIC 9(15).
+               10  CHK-CTL-OUTPUT-COUNT        PIC 9(9).
+               10  CHK-CTL-OUTPUT-HASH-TOTAL   PIC 9(15).
+               10  CHK-CTL-SUSPENSE-COUNT      PIC 9(9).
+               10  CHK-CTL-SUSPENSE-HASH-TOTAL PIC 9(15).
