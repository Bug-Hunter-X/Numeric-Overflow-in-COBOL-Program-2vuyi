@@ -0,0 +1,19 @@
+      *****************************************************************
+      *  OVFLSUS.cpy                                                  *
+      *  Suspense record - input diverted here instead of posting,    *
+      *  either because it fails the pre-compute bounds check or      *
+      *  because it still overflowed after the compute/divide pass.   *
+      *  Reason codes:                                                *
+      *    R1 - pre-compute bounds check failed (would overflow on    *
+      *         doubling before the COMPUTE ever runs)                *
+      *    R2 - post-compute overflow (WS-DOUBLED-VALUE exceeded the  *
+      *         legacy 99999 business overflow threshold after the    *
+      *         COMPUTE - not a field-capacity overflow; OUT-NUMBER   *
+      *         itself has plenty of headroom at PIC 9(9))            *
+      *****************************************************************
+       01  SUSPENSE-RECORD.
+           05  SUS-TIMESTAMP               PIC X(26).
+           05  SUS-KEY                     PIC X(10).
+           05  SUS-ORIGINAL-VALUE          PIC 9(9).
+           05  SUS-REASON-CODE             PIC X(2).
+           05  SUS-REASON-TEXT             PIC X(60).
