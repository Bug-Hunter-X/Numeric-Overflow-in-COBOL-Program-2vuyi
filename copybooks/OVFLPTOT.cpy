@@ -0,0 +1,22 @@
+      *****************************************************************
+      *  OVFLPTOT.cpy                                                 *
+      *  Per-partition control totals, written by OVFLCALC at end of  *
+      *  a partitioned run and folded together by OVFLMRG so the      *
+      *  whole-job reconciliation still catches a dropped or          *
+      *  duplicated record even though the pass now runs as several   *
+      *  concurrent key-range partitions instead of one serial pass.  *
+      *  Also carries this partition's overflow count and remainder   *
+      *  distribution so OVFLMRG's merge report can still show        *
+      *  request 003's end-of-job overflow/remainder statistics once  *
+      *  the run is partitioned instead of only per-partition RPTFILE.*
+      *****************************************************************
+       01  PARTITION-TOTALS-RECORD.
+           05  PTOT-PARTITION-ID           PIC 9(2).
+           05  PTOT-INPUT-COUNT            PIC 9(9).
+           05  PTOT-INPUT-HASH-TOTAL       PIC 9(15).
+           05  PTOT-OUTPUT-COUNT           PIC 9(9).
+           05  PTOT-OUTPUT-HASH-TOTAL      PIC 9(15).
+           05  PTOT-SUSPENSE-COUNT         PIC 9(9).
+           05  PTOT-SUSPENSE-HASH-TOTAL    PIC 9(15).
+           05  PTOT-OVERFLOW-COUNT         PIC 9(9).
+           05  PTOT-REMAINDER-DIST         PIC 9(9) OCCURS 10 TIMES.
