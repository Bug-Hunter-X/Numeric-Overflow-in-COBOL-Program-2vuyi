@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  OVFLALRT.cpy                                                 *
+      *  Operations monitoring feed / alert queue record.  Written    *
+      *  the moment an overflow is detected so on-call is paged       *
+      *  during the batch window instead of finding it in the spool   *
+      *  log the next morning.                                        *
+      *****************************************************************
+       01  ALERT-RECORD.
+           05  ALT-TIMESTAMP               PIC X(26).
+           05  ALT-SEVERITY                PIC X(8).
+           05  ALT-SOURCE                  PIC X(10).
+           05  ALT-KEY                     PIC X(10).
+           05  ALT-MESSAGE                 PIC X(60).
