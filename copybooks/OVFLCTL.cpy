@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  OVFLCTL.cpy                                                  *
+      *  Independent input/output control totals used to reconcile    *
+      *  that every record read produced exactly one valid disposition*
+      *  (output or suspense) before the totals feed the GL.          *
+      *****************************************************************
+       01  CONTROL-TOTALS.
+           05  CTL-INPUT-COUNT             PIC 9(9)  VALUE 0.
+           05  CTL-INPUT-HASH-TOTAL        PIC 9(15) VALUE 0.
+           05  CTL-OUTPUT-COUNT            PIC 9(9)  VALUE 0.
+           05  CTL-OUTPUT-HASH-TOTAL       PIC 9(15) VALUE 0.
+           05  CTL-SUSPENSE-COUNT          PIC 9(9)  VALUE 0.
+           05  CTL-SUSPENSE-HASH-TOTAL     PIC 9(15) VALUE 0.
