@@ -0,0 +1,15 @@
+      *****************************************************************
+      *  OVFLEXC.cpy                                                  *
+      *  Overflow exception record - one row per overflow detected    *
+      *  on the WS-NUMBER compute/divide pass.  Written for audit,    *
+      *  never re-read by this program.  EXC-DOUBLED-VALUE is wider   *
+      *  than WS-NUMBER's own PIC 9(9) so a pre-compute (R1)          *
+      *  exception, whose true doubled value can exceed that          *
+      *  capacity, is still recorded in full instead of truncated.    *
+      *****************************************************************
+       01  EXCEPTION-RECORD.
+           05  EXC-TIMESTAMP               PIC X(26).
+           05  EXC-KEY                     PIC X(10).
+           05  EXC-ORIGINAL-NUMBER         PIC 9(9).
+           05  EXC-DOUBLED-VALUE           PIC 9(18).
+           05  EXC-REMAINDER               PIC 9(9).
