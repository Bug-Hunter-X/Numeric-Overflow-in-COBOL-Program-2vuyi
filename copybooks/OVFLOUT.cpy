@@ -0,0 +1,18 @@
+      *****************************************************************
+      *  OVFLOUT.cpy                                                  *
+      *  Downstream output record.  Carries the overflow disposition  *
+      *  (flag/reason/severity) with every row so reconciliation and  *
+      *  billing jobs can filter or hold on it automatically instead  *
+      *  of treating every row as clean.  Records that actually       *
+      *  overflow are diverted to SUSPENSE-FILE and never reach this  *
+      *  file (see OVFLSUS.cpy), so OUT-OVERFLOW-FLAG is expected to  *
+      *  read 0/clean here by construction; the fields exist so the   *
+      *  layout itself is self-describing to anything reading it.     *
+      *****************************************************************
+       01  OUTPUT-RECORD.
+           05  OUT-KEY                     PIC X(10).
+           05  OUT-NUMBER                  PIC 9(9).
+           05  OUT-REMAINDER               PIC 9(9).
+           05  OUT-OVERFLOW-FLAG           PIC 9    VALUE 0.
+           05  OUT-REASON-CODE             PIC X(2) VALUE SPACES.
+           05  OUT-SEVERITY-CODE           PIC X(1) VALUE "N".
