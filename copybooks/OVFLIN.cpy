@@ -0,0 +1,7 @@
+      *****************************************************************
+      *  OVFLIN.cpy                                                   *
+      *  Input transaction record for OVFLCALC.                       *
+      *****************************************************************
+       01  INPUT-RECORD.
+           05  IN-KEY                      PIC X(10).
+           05  IN-NUMBER                   PIC 9(9).
